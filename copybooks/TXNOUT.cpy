@@ -0,0 +1,18 @@
+      *> TXNOUT.cpy
+      *> Record layout for the transaction output file: one fixed
+      *> width record per posted transaction for downstream/archival
+      *> jobs to consume instead of scraping job-log DISPLAY output.
+      *> A transfer (StatusCode 3) writes one record per account it
+      *> touches - one for the debiting side, one for the crediting
+      *> side - each carrying the other account's number in
+      *> TO-Counterparty-Account so either leg can be traced back to
+      *> its match; for every other transaction type the field is
+      *> zero.
+       01  TRANSACTION-OUTPUT-RECORD.
+           05  TO-Account-Number     PIC 9(10).
+           05  TO-Status-Code        PIC 9.
+           05  TO-Previous-Balance   PIC 9(9).
+           05  TO-Amount             PIC 9(9).
+           05  TO-New-Balance        PIC 9(9).
+           05  TO-Result             PIC X(8).
+           05  TO-Counterparty-Account PIC 9(10).
