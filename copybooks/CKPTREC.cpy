@@ -0,0 +1,19 @@
+      *> CKPTREC.cpy
+      *> Record layout for the checkpoint/restart file.  Keyed by the
+      *> input file name, it records the number of the last
+      *> transaction successfully posted from that file so a rerun
+      *> resumes instead of reprocessing or skipping transactions.  It
+      *> also carries this file's own running control totals, so a
+      *> resumed run can fold the history from before the restart back
+      *> into the reconciliation report without reprocessing it.  The
+      *> record is deleted once the file has been read to a clean end
+      *> of file, so a later file that reuses the same name (the daily
+      *> input files are not otherwise distinguished by date) starts
+      *> from a fresh checkpoint instead of inheriting a stale one.
+       01  CHECKPOINT-RECORD.
+           05  CK-Input-File-Name    PIC X(30).
+           05  CK-Last-Txn-Number    PIC 9(9).
+           05  CK-CT-Entry OCCURS 5 TIMES.
+               10  CK-CT-Count       PIC 9(7).
+               10  CK-CT-Amount      PIC 9(11).
+           05  CK-Net-Movement       PIC S9(11).
