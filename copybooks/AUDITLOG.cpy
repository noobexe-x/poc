@@ -0,0 +1,20 @@
+      *> AUDITLOG.cpy
+      *> Record layout for the transaction audit log.  One record is
+      *> appended per processed transaction so disputes/audits can be
+      *> reconstructed without digging through job-log DISPLAY output.
+      *> A transfer (StatusCode 3) appends one record per account it
+      *> touches - one for the debiting side, one for the crediting
+      *> side - each carrying the other account's number in
+      *> AL-Counterparty-Account so either leg can be traced back to
+      *> its match; for every other transaction type the field is
+      *> zero.
+       01  AUDIT-LOG-RECORD.
+           05  AL-Run-Id             PIC X(14).
+           05  AL-Timestamp          PIC X(21).
+           05  AL-Account-Number     PIC 9(10).
+           05  AL-Status-Code        PIC 9.
+           05  AL-Amount             PIC 9(9).
+           05  AL-Old-Balance        PIC 9(9).
+           05  AL-New-Balance        PIC 9(9).
+           05  AL-Result             PIC X(8).
+           05  AL-Counterparty-Account PIC 9(10).
