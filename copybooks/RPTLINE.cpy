@@ -0,0 +1,7 @@
+      *> RPTLINE.cpy
+      *> Record layout for the daily control-total reconciliation
+      *> report.  Each record is one pre-formatted print line; detail
+      *> lines and totals are built into WS-Report-Line and moved here
+      *> before WRITE.
+       01  REPORT-LINE-RECORD.
+           05  RL-Text               PIC X(80).
