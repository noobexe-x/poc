@@ -0,0 +1,8 @@
+      *> ACCTMAST.cpy
+      *> Record layout for the indexed account master file.
+      *> Keyed by account number; holds the persisted running balance
+      *> that BankCalc reads before posting a transaction and rewrites
+      *> after posting, so balances survive across runs.
+       01  ACCOUNT-MASTER-RECORD.
+           05  AM-Account-Number      PIC 9(10).
+           05  AM-Balance             PIC 9(9).
