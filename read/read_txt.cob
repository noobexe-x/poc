@@ -1,64 +1,656 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. BankCalc.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT InFile ASSIGN TO "input_01_0005.txt"
-               ORGANIZATION IS LINE SEQUENTIAL.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD InFile.
-       01 InRecord               PIC X(100).
-
-       WORKING-STORAGE SECTION.
-       01 WS-EOF                 PIC X VALUE "N".
-       01 WS-Field               PIC X(30).
-       01 WS-Value               PIC X(70).
-
-       01 StatusCode            PIC 9.
-       01 PreviousBalance       PIC 9(9) VALUE 0.
-       01 Amount                PIC 9(9) VALUE 0.
-       01 NewBalance            PIC 9(9) VALUE 0.
-
-       PROCEDURE DIVISION.
-       BEGIN.
-           OPEN INPUT InFile
-           PERFORM UNTIL WS-EOF = "Y"
-               READ InFile INTO InRecord
-                   AT END MOVE "Y" TO WS-EOF
-                   NOT AT END
-                       UNSTRING InRecord
-                           DELIMITED BY "="
-                           INTO WS-Field, WS-Value
-                       EVALUATE WS-Field
-                           WHEN "StatusCode"
-                               MOVE FUNCTION NUMVAL(WS-Value) TO 
-                               StatusCode
-                           WHEN "PreviousBalance"
-                               MOVE FUNCTION NUMVAL(WS-Value) TO 
-                               PreviousBalance
-                           WHEN "Amount"
-                               MOVE FUNCTION NUMVAL(WS-Value) TO Amount
-                       END-EVALUATE
-           END-PERFORM
-           CLOSE InFile
-
-           *> 执行加/减法
-           EVALUATE StatusCode
-               WHEN 1
-                   ADD Amount TO PreviousBalance GIVING 
-                   NewBalance
-                   DISPLAY "执行存款操作"
-               WHEN 2
-                   SUBTRACT Amount FROM PreviousBalance GIVING 
-                   NewBalance
-                   DISPLAY "执行取款操作"
-               WHEN OTHER
-                   DISPLAY "未知操作类型"
-           END-EVALUATE
-
-           DISPLAY "新余额: " NewBalance
-
-           STOP RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BankCalc.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT InFile ASSIGN TO "INFILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ParmFile ASSIGN TO "BANKCALC.PARM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Parm-Status.
+
+           SELECT AccountMasterFile ASSIGN TO "ACCTMAST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS AM-Account-Number
+               FILE STATUS IS WS-AM-Status.
+
+           SELECT TxnOutFile ASSIGN TO "TXNOUT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TxnOut-Status.
+
+           SELECT AuditLogFile ASSIGN TO "AUDITLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Audit-Status.
+
+           SELECT ReportFile ASSIGN TO "BANKCALC.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Report-Status.
+
+           SELECT CheckpointFile ASSIGN TO "BANKCALC.CKP"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CK-Input-File-Name
+               FILE STATUS IS WS-Ckpt-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD InFile.
+       01 InRecord               PIC X(100).
+
+       FD ParmFile.
+       01 ParmRecord              PIC X(30).
+
+       FD AccountMasterFile.
+           COPY "ACCTMAST.cpy".
+
+       FD TxnOutFile.
+           COPY "TXNOUT.cpy".
+
+       FD AuditLogFile.
+           COPY "AUDITLOG.cpy".
+
+       FD ReportFile.
+           COPY "RPTLINE.cpy".
+
+       FD CheckpointFile.
+           COPY "CKPTREC.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 WS-EOF                 PIC X VALUE "N".
+       01 WS-Field               PIC X(30).
+       01 WS-Value               PIC X(70).
+       01 WS-AM-Status           PIC XX VALUE "00".
+       01 WS-TxnOut-Status       PIC XX VALUE "00".
+       01 WS-Audit-Status        PIC XX VALUE "00".
+       01 WS-Report-Status      PIC XX VALUE "00".
+       01 WS-Ckpt-Status        PIC XX VALUE "00".
+       01 WS-Parm-Status        PIC XX VALUE "00".
+       01 WS-Have-Pending-Txn    PIC X VALUE "N".
+       01 WS-Run-Id               PIC X(14) VALUE SPACES.
+       01 WS-Account-Is-New      PIC X VALUE "N".
+       01 WS-Input-File-Name     PIC X(30) VALUE "input_01_0005.txt".
+       01 WS-Txn-Number          PIC 9(9) VALUE 0.
+       01 WS-Checkpoint-Start    PIC 9(9) VALUE 0.
+       01 WS-Report-Line         PIC X(80).
+       01 WS-Txn-Delta           PIC S9(9).
+       01 WS-Line-Number         PIC 9(9) VALUE 0.
+       01 WS-Field-Valid         PIC X VALUE "Y".
+       01 WS-Txn-Valid           PIC X VALUE "Y".
+       01 WS-Txn-Result          PIC X(8) VALUE "POSTED".
+       01 WS-Driver-Mode         PIC X VALUE "N".
+       01 WS-Parm-Path          PIC X(30) VALUE "BANKCALC.PARM".
+       01 WS-Delete-RC          PIC S9(9) COMP-5 VALUE 0.
+
+       01 WS-Control-Totals.
+           05 WS-CT-Entry OCCURS 5 TIMES INDEXED BY CT-Idx.
+               10 WS-CT-Description  PIC X(12).
+               10 WS-CT-Count        PIC 9(7) VALUE 0.
+               10 WS-CT-Amount       PIC 9(11) VALUE 0.
+       01 WS-Net-Movement       PIC S9(11) VALUE 0.
+       01 WS-Net-Movement-Edited PIC -(11)9.
+       01 WS-CT-Idx-Num         PIC 9.
+
+      *> this file's own running totals, separate from the run-wide
+      *> totals above, so they can be saved into and restored from the
+      *> checkpoint record without double-counting other files posted
+      *> in the same driver-managed run.
+       01 WS-File-Control-Totals.
+           05 WS-File-CT-Entry OCCURS 5 TIMES.
+               10 WS-File-CT-Count   PIC 9(7) VALUE 0.
+               10 WS-File-CT-Amount  PIC 9(11) VALUE 0.
+       01 WS-File-Net-Movement  PIC S9(11) VALUE 0.
+
+       01 WS-Account-Number      PIC 9(10) VALUE 0.
+       01 WS-To-Account-Number   PIC 9(10) VALUE 0.
+       01 WS-Counterparty-Account PIC 9(10) VALUE 0.
+       01 WS-To-Old-Balance      PIC 9(9) VALUE 0.
+       01 WS-To-New-Balance      PIC 9(9) VALUE 0.
+       01 WS-Adj-Type            PIC X(8).
+       01 StatusCode            PIC 9.
+       01 PreviousBalance       PIC 9(9) VALUE 0.
+       01 Amount                PIC 9(9) VALUE 0.
+       01 NewBalance            PIC 9(9) VALUE 0.
+
+       PROCEDURE DIVISION.
+       BEGIN.
+           *> each CALL into this program (whether standalone or one of
+           *> a family of files driven in from BankDriver) starts a
+           *> fresh file, so the per-file counters must not carry over
+           *> WORKING-STORAGE values left behind by an earlier CALL in
+           *> the same run unit.
+           MOVE "N" TO WS-EOF
+           MOVE 0 TO WS-Txn-Number
+           MOVE 0 TO WS-Line-Number
+           MOVE 0 TO WS-File-Net-Movement
+           PERFORM VARYING WS-CT-Idx-Num FROM 1 BY 1
+                   UNTIL WS-CT-Idx-Num > 5
+               MOVE 0 TO WS-File-CT-Count(WS-CT-Idx-Num)
+               MOVE 0 TO WS-File-CT-Amount(WS-CT-Idx-Num)
+           END-PERFORM
+           PERFORM DETERMINE-INPUT-FILE
+           *> the run ID identifies the whole driver invocation, not
+           *> one file within it, so it is only stamped on the first
+           *> CALL of a run; WORKING-STORAGE (and therefore WS-Run-Id)
+           *> is retained across the later CALLs of the same run unit.
+           IF WS-Run-Id = SPACES
+               MOVE FUNCTION CURRENT-DATE(1:14) TO WS-Run-Id
+           END-IF
+           PERFORM INIT-CONTROL-TOTALS
+           PERFORM OPEN-ACCOUNT-MASTER
+           PERFORM OPEN-TXN-OUT-FILE
+           PERFORM OPEN-AUDIT-LOG-FILE
+           PERFORM LOAD-CHECKPOINT
+           OPEN INPUT InFile
+           PERFORM UNTIL WS-EOF = "Y"
+               READ InFile INTO InRecord
+                   AT END
+                       MOVE "Y" TO WS-EOF
+                       IF WS-Have-Pending-Txn = "Y"
+                           PERFORM POST-TRANSACTION
+                       END-IF
+                   NOT AT END
+                       ADD 1 TO WS-Line-Number
+                       PERFORM PARSE-INPUT-LINE
+               END-READ
+           END-PERFORM
+           PERFORM RETIRE-CHECKPOINT
+           CLOSE InFile
+           CLOSE AccountMasterFile
+           CLOSE TxnOutFile
+           CLOSE AuditLogFile
+           CLOSE CheckpointFile
+
+           *> a standalone run (no driver in the picture) is its own
+           *> whole "day", so it writes its own summary report here.
+           *> A driver-managed run instead calls the BankCalcFinish
+           *> entry below once, after every file it found has been
+           *> posted, so the report reflects the whole run's totals
+           *> instead of one misleadingly-partial section per file.
+           IF WS-Driver-Mode = "N"
+               PERFORM WRITE-SUMMARY-REPORT
+           END-IF
+
+           GOBACK.
+
+       ENTRY "BankCalcFinish".
+           PERFORM WRITE-SUMMARY-REPORT
+           GOBACK.
+
+       DETERMINE-INPUT-FILE.
+           *> a driver job may drop the name of today's input file into
+           *> BANKCALC.PARM ahead of the CALL; with no such file this
+           *> falls back to the single-file name BankCalc has always
+           *> used, so a standalone run still works unchanged.
+           MOVE "N" TO WS-Driver-Mode
+           OPEN INPUT ParmFile
+           IF WS-Parm-Status = "00"
+               READ ParmFile INTO ParmRecord
+                   NOT AT END
+                       MOVE ParmRecord TO WS-Input-File-Name
+               END-READ
+               CLOSE ParmFile
+               MOVE "Y" TO WS-Driver-Mode
+               *> once consumed, the control file must not outlive this
+               *> CALL - a later standalone run of BankCalc would
+               *> otherwise find it still sitting on disk, silently
+               *> switch into driver mode, and pick up whatever file
+               *> name it last held instead of the operator's intended
+               *> single file.
+               CALL "CBL_DELETE_FILE" USING WS-Parm-Path
+                   RETURNING WS-Delete-RC
+               END-CALL
+           END-IF
+
+           *> the IBM COBOL dialect resolves ASSIGN TO a data-name only
+           *> through environment-variable filename mapping, not by
+           *> reading the data item's content at OPEN time, so the
+           *> actual path has to travel through the INFILE environment
+           *> variable instead of being read from WS-Input-File-Name
+           *> directly at OPEN.
+           DISPLAY "INFILE" UPON ENVIRONMENT-NAME
+           DISPLAY WS-Input-File-Name UPON ENVIRONMENT-VALUE.
+
+       PARSE-INPUT-LINE.
+           UNSTRING InRecord
+               DELIMITED BY "="
+               INTO WS-Field, WS-Value
+           EVALUATE WS-Field
+               WHEN "AccountNumber"
+                   *> a new AccountNumber= line marks the start of the
+                   *> next transaction group, so post whatever group is
+                   *> already pending before starting a fresh one.
+                   IF WS-Have-Pending-Txn = "Y"
+                       PERFORM POST-TRANSACTION
+                   END-IF
+                   PERFORM RESET-TRANSACTION-FIELDS
+                   MOVE "Y" TO WS-Have-Pending-Txn
+                   PERFORM VALIDATE-NUMERIC-FIELD
+                   IF WS-Field-Valid = "Y"
+                       MOVE FUNCTION NUMVAL(WS-Value) TO
+                       WS-Account-Number
+                   END-IF
+               WHEN "StatusCode"
+                   PERFORM VALIDATE-NUMERIC-FIELD
+                   IF WS-Field-Valid = "Y"
+                       MOVE FUNCTION NUMVAL(WS-Value) TO StatusCode
+                   END-IF
+               WHEN "PreviousBalance"
+                   *> no longer trusted from the input file; the
+                   *> account master now owns the running balance
+                   *> (see READ-ACCOUNT-MASTER below).
+                   CONTINUE
+               WHEN "Amount"
+                   PERFORM VALIDATE-NUMERIC-FIELD
+                   IF WS-Field-Valid = "Y"
+                       MOVE FUNCTION NUMVAL(WS-Value) TO Amount
+                   END-IF
+               WHEN "ToAccount"
+                   PERFORM VALIDATE-NUMERIC-FIELD
+                   IF WS-Field-Valid = "Y"
+                       MOVE FUNCTION NUMVAL(WS-Value) TO
+                       WS-To-Account-Number
+                   END-IF
+               WHEN "AdjType"
+                   MOVE WS-Value(1:8) TO WS-Adj-Type
+           END-EVALUATE.
+
+       VALIDATE-NUMERIC-FIELD.
+           IF FUNCTION TEST-NUMVAL(WS-Value) NOT = 0
+               DISPLAY "错误: 第 " WS-Line-Number " 行字段 "
+                   WS-Field
+               DISPLAY "的值不是有效数值: " WS-Value
+               MOVE "N" TO WS-Field-Valid
+               MOVE "N" TO WS-Txn-Valid
+           ELSE
+               MOVE "Y" TO WS-Field-Valid
+           END-IF.
+
+       RESET-TRANSACTION-FIELDS.
+           MOVE 0 TO WS-Account-Number
+           MOVE 0 TO WS-To-Account-Number
+           MOVE 0 TO WS-Counterparty-Account
+           MOVE SPACES TO WS-Adj-Type
+           MOVE 0 TO StatusCode
+           MOVE 0 TO Amount
+           MOVE 0 TO PreviousBalance
+           MOVE 0 TO NewBalance
+           MOVE "Y" TO WS-Txn-Valid
+           MOVE "POSTED" TO WS-Txn-Result.
+
+       POST-TRANSACTION.
+           MOVE "N" TO WS-Have-Pending-Txn
+           ADD 1 TO WS-Txn-Number
+           IF WS-Txn-Number <= WS-Checkpoint-Start
+               *> already accounted for by an earlier run against this
+               *> input file, whether it posted or was rejected for bad
+               *> data; skip so a rerun does not double-post it or write
+               *> a second, duplicate rejected record for the same line.
+               DISPLAY "跳过已处理的第 " WS-Txn-Number
+               DISPLAY "笔交易"
+           ELSE
+               IF WS-Txn-Valid = "N"
+                   *> a field in this group failed validation; skip the
+                   *> post instead of taking down the whole run, but
+                   *> still leave a record behind instead of only a
+                   *> job-log line, and still advance the checkpoint so
+                   *> a restart treats this group as already-seen
+                   *> instead of re-flagging (and re-logging) it again.
+                   DISPLAY "跳过第 " WS-Txn-Number " 笔交易"
+                   DISPLAY "(字段校验失败)"
+                   MOVE "REJECTED" TO WS-Txn-Result
+                   PERFORM WRITE-TXN-OUT-RECORD
+                   PERFORM WRITE-AUDIT-LOG-RECORD
+                   *> buckets under the real StatusCode when that field
+                   *> itself validated (StatusCode= was fine but some
+                   *> other field was not), or under UNKNOWN when
+                   *> StatusCode never got past RESET-TRANSACTION-
+                   *> FIELDS' zero - either way the rejected group is
+                   *> no longer dropped from the report entirely.
+                   PERFORM UPDATE-CONTROL-TOTALS
+                   PERFORM SAVE-CHECKPOINT
+               ELSE
+                   PERFORM POST-TRANSACTION-NOW
+               END-IF
+           END-IF.
+
+       POST-TRANSACTION-NOW.
+           PERFORM READ-ACCOUNT-MASTER
+
+           *> 执行加/减法
+           EVALUATE StatusCode
+               WHEN 1
+                   ADD Amount TO PreviousBalance GIVING
+                   NewBalance
+                   DISPLAY "执行存款操作"
+               WHEN 2
+                   IF Amount > PreviousBalance
+                       MOVE PreviousBalance TO NewBalance
+                       MOVE "REJECTED" TO WS-Txn-Result
+                       DISPLAY "账户: " WS-Account-Number
+                       DISPLAY "错误: 余额不足,取款被拒绝"
+                   ELSE
+                       SUBTRACT Amount FROM PreviousBalance GIVING
+                       NewBalance
+                       DISPLAY "执行取款操作"
+                   END-IF
+               WHEN 3
+                   PERFORM POST-TRANSFER
+               WHEN 4
+                   PERFORM POST-ADJUSTMENT
+               WHEN OTHER
+                   MOVE PreviousBalance TO NewBalance
+                   MOVE "REJECTED" TO WS-Txn-Result
+                   DISPLAY "未知操作类型"
+           END-EVALUATE
+
+           PERFORM WRITE-ACCOUNT-MASTER
+           PERFORM WRITE-TXN-OUT-RECORD
+           PERFORM WRITE-AUDIT-LOG-RECORD
+           PERFORM UPDATE-CONTROL-TOTALS
+           PERFORM SAVE-CHECKPOINT
+
+           DISPLAY "账户: " WS-Account-Number
+           DISPLAY "新余额: " NewBalance.
+
+       LOAD-CHECKPOINT.
+           OPEN I-O CheckpointFile
+           IF WS-Ckpt-Status = "35"
+               OPEN OUTPUT CheckpointFile
+               CLOSE CheckpointFile
+               OPEN I-O CheckpointFile
+           END-IF
+           MOVE WS-Input-File-Name TO CK-Input-File-Name
+           READ CheckpointFile
+               INVALID KEY
+                   MOVE 0 TO CK-Last-Txn-Number
+                   MOVE 0 TO CK-Net-Movement
+                   PERFORM VARYING WS-CT-Idx-Num FROM 1 BY 1
+                           UNTIL WS-CT-Idx-Num > 5
+                       MOVE 0 TO CK-CT-Count(WS-CT-Idx-Num)
+                       MOVE 0 TO CK-CT-Amount(WS-CT-Idx-Num)
+                   END-PERFORM
+                   WRITE CHECKPOINT-RECORD
+                   MOVE 0 TO WS-Checkpoint-Start
+               NOT INVALID KEY
+                   MOVE CK-Last-Txn-Number TO WS-Checkpoint-Start
+                   *> this file's transactions up to the checkpoint
+                   *> were posted (and counted) by an earlier run that
+                   *> did not reach end of file; fold that history back
+                   *> into both this file's own subtotal and the
+                   *> run-wide totals so the reconciliation report
+                   *> still accounts for it without reposting it.
+                   PERFORM VARYING WS-CT-Idx-Num FROM 1 BY 1
+                           UNTIL WS-CT-Idx-Num > 5
+                       MOVE CK-CT-Count(WS-CT-Idx-Num) TO
+                           WS-File-CT-Count(WS-CT-Idx-Num)
+                       MOVE CK-CT-Amount(WS-CT-Idx-Num) TO
+                           WS-File-CT-Amount(WS-CT-Idx-Num)
+                       ADD CK-CT-Count(WS-CT-Idx-Num) TO
+                           WS-CT-Count(WS-CT-Idx-Num)
+                       ADD CK-CT-Amount(WS-CT-Idx-Num) TO
+                           WS-CT-Amount(WS-CT-Idx-Num)
+                   END-PERFORM
+                   MOVE CK-Net-Movement TO WS-File-Net-Movement
+                   ADD CK-Net-Movement TO WS-Net-Movement
+           END-READ.
+
+       SAVE-CHECKPOINT.
+           MOVE WS-Input-File-Name TO CK-Input-File-Name
+           MOVE WS-Txn-Number TO CK-Last-Txn-Number
+           PERFORM VARYING WS-CT-Idx-Num FROM 1 BY 1
+                   UNTIL WS-CT-Idx-Num > 5
+               MOVE WS-File-CT-Count(WS-CT-Idx-Num) TO
+                   CK-CT-Count(WS-CT-Idx-Num)
+               MOVE WS-File-CT-Amount(WS-CT-Idx-Num) TO
+                   CK-CT-Amount(WS-CT-Idx-Num)
+           END-PERFORM
+           MOVE WS-File-Net-Movement TO CK-Net-Movement
+           REWRITE CHECKPOINT-RECORD.
+
+       RETIRE-CHECKPOINT.
+           *> reached a clean end of file, so there is nothing left to
+           *> resume; delete the checkpoint so a later file that reuses
+           *> this same name (the daily files carry no date of their
+           *> own) starts from a fresh checkpoint instead of inheriting
+           *> this run's.
+           MOVE WS-Input-File-Name TO CK-Input-File-Name
+           DELETE CheckpointFile
+               INVALID KEY
+                   CONTINUE
+           END-DELETE.
+
+       INIT-CONTROL-TOTALS.
+           MOVE "DEPOSIT"     TO WS-CT-Description(1)
+           MOVE "WITHDRAWAL"  TO WS-CT-Description(2)
+           MOVE "TRANSFER"    TO WS-CT-Description(3)
+           MOVE "ADJUSTMENT"  TO WS-CT-Description(4)
+           MOVE "UNKNOWN"     TO WS-CT-Description(5).
+
+       UPDATE-CONTROL-TOTALS.
+           IF StatusCode >= 1 AND StatusCode <= 4
+               MOVE StatusCode TO WS-CT-Idx-Num
+           ELSE
+               MOVE 5 TO WS-CT-Idx-Num
+           END-IF
+           ADD 1 TO WS-CT-Count(WS-CT-Idx-Num)
+           ADD 1 TO WS-File-CT-Count(WS-CT-Idx-Num)
+           *> only an amount that actually posted should feed the
+           *> category dollar total - an overdraft/missing-target/
+           *> same-account rejection leaves the master file untouched,
+           *> so folding its attempted amount in here would make the
+           *> report's figures not tie back to what was actually moved.
+           IF WS-Txn-Result = "POSTED"
+               ADD Amount TO WS-CT-Amount(WS-CT-Idx-Num)
+               ADD Amount TO WS-File-CT-Amount(WS-CT-Idx-Num)
+           END-IF
+           COMPUTE WS-Txn-Delta = NewBalance - PreviousBalance
+           *> a transfer only moves money between two accounts inside
+           *> the same bank, so it nets to zero balance movement; only
+           *> its debit leg's delta is computed above, so it must not
+           *> be folded into the grand total or it would look like a
+           *> withdrawal.
+           IF StatusCode NOT = 3
+               ADD WS-Txn-Delta TO WS-Net-Movement
+               ADD WS-Txn-Delta TO WS-File-Net-Movement
+           END-IF.
+
+       OPEN-REPORT-FILE.
+           OPEN EXTEND ReportFile
+           IF WS-Report-Status = "35"
+               OPEN OUTPUT ReportFile
+           END-IF.
+
+       WRITE-SUMMARY-REPORT.
+           PERFORM OPEN-REPORT-FILE
+           MOVE SPACES TO WS-Report-Line
+           STRING "Batch run " WS-Run-Id " control totals"
+               DELIMITED BY SIZE INTO WS-Report-Line
+           MOVE WS-Report-Line TO RL-Text
+           WRITE REPORT-LINE-RECORD
+
+           PERFORM VARYING CT-Idx FROM 1 BY 1 UNTIL CT-Idx > 5
+               MOVE SPACES TO WS-Report-Line
+               STRING WS-CT-Description(CT-Idx) " count="
+                   WS-CT-Count(CT-Idx) " amount="
+                   WS-CT-Amount(CT-Idx)
+                   DELIMITED BY SIZE INTO WS-Report-Line
+               MOVE WS-Report-Line TO RL-Text
+               WRITE REPORT-LINE-RECORD
+           END-PERFORM
+
+           MOVE WS-Net-Movement TO WS-Net-Movement-Edited
+           MOVE SPACES TO WS-Report-Line
+           STRING "Grand total balance movement="
+               WS-Net-Movement-Edited
+               DELIMITED BY SIZE INTO WS-Report-Line
+           MOVE WS-Report-Line TO RL-Text
+           WRITE REPORT-LINE-RECORD
+
+           CLOSE ReportFile.
+
+       POST-TRANSFER.
+           *> recorded on the debit leg's own TxnOutFile/AuditLogFile
+           *> entry regardless of outcome, so even a rejected transfer
+           *> shows the account it was headed to.
+           MOVE WS-To-Account-Number TO WS-Counterparty-Account
+           IF WS-To-Account-Number = 0
+               MOVE PreviousBalance TO NewBalance
+               MOVE "REJECTED" TO WS-Txn-Result
+               DISPLAY "账户: " WS-Account-Number
+               DISPLAY "错误: 缺少收款账户,转账被拒绝"
+           ELSE IF WS-To-Account-Number = WS-Account-Number
+               *> the credit leg re-keys and REWRITEs the same FD record
+               *> buffer that POST-TRANSACTION-NOW's own
+               *> WRITE-ACCOUNT-MASTER re-keys back to the source
+               *> account afterward; a same-account transfer would let
+               *> that final unconditional rewrite clobber the credit
+               *> with the debit-only balance, so reject it outright
+               *> instead of posting a debit with no matching credit.
+               MOVE PreviousBalance TO NewBalance
+               MOVE "REJECTED" TO WS-Txn-Result
+               DISPLAY "账户: " WS-Account-Number
+               DISPLAY "错误: 收款账户与转出账户相同,"
+               DISPLAY "转账被拒绝"
+           ELSE
+               IF Amount > PreviousBalance
+                   MOVE PreviousBalance TO NewBalance
+                   MOVE "REJECTED" TO WS-Txn-Result
+                   DISPLAY "账户: " WS-Account-Number
+                   DISPLAY "错误: 余额不足,转账被拒绝"
+               ELSE
+                   SUBTRACT Amount FROM PreviousBalance GIVING
+                   NewBalance
+                   PERFORM CREDIT-TRANSFER-TARGET
+                   DISPLAY "执行转账操作"
+               END-IF
+           END-IF
+           END-IF.
+
+       CREDIT-TRANSFER-TARGET.
+           MOVE WS-To-Account-Number TO AM-Account-Number
+           READ AccountMasterFile
+               INVALID KEY
+                   MOVE 0 TO AM-Balance
+                   MOVE 0 TO WS-To-Old-Balance
+                   ADD Amount TO AM-Balance
+                   WRITE ACCOUNT-MASTER-RECORD
+               NOT INVALID KEY
+                   MOVE AM-Balance TO WS-To-Old-Balance
+                   ADD Amount TO AM-Balance
+                   REWRITE ACCOUNT-MASTER-RECORD
+           END-READ
+           MOVE AM-Balance TO WS-To-New-Balance
+           *> the debit leg's own TxnOutFile/AuditLogFile record
+           *> (written later from POST-TRANSACTION-NOW) only carries the
+           *> transferring account's before/after balance; without this,
+           *> the receiving account's side of the transfer would have no
+           *> trace in either artifact at all.
+           PERFORM WRITE-TRANSFER-CREDIT-RECORD.
+
+       WRITE-TRANSFER-CREDIT-RECORD.
+           MOVE WS-To-Account-Number TO TO-Account-Number
+           MOVE StatusCode            TO TO-Status-Code
+           MOVE WS-To-Old-Balance    TO TO-Previous-Balance
+           MOVE Amount                TO TO-Amount
+           MOVE WS-To-New-Balance    TO TO-New-Balance
+           MOVE "POSTED"              TO TO-Result
+           MOVE WS-Account-Number    TO TO-Counterparty-Account
+           WRITE TRANSACTION-OUTPUT-RECORD
+
+           MOVE WS-Run-Id             TO AL-Run-Id
+           MOVE FUNCTION CURRENT-DATE TO AL-Timestamp
+           MOVE WS-To-Account-Number TO AL-Account-Number
+           MOVE StatusCode            TO AL-Status-Code
+           MOVE Amount                TO AL-Amount
+           MOVE WS-To-Old-Balance    TO AL-Old-Balance
+           MOVE WS-To-New-Balance    TO AL-New-Balance
+           MOVE "POSTED"              TO AL-Result
+           MOVE WS-Account-Number    TO AL-Counterparty-Account
+           WRITE AUDIT-LOG-RECORD.
+
+       POST-ADJUSTMENT.
+           EVALUATE WS-Adj-Type
+               WHEN "FEE"
+                   IF Amount > PreviousBalance
+                       MOVE PreviousBalance TO NewBalance
+                       MOVE "REJECTED" TO WS-Txn-Result
+                       DISPLAY "账户: " WS-Account-Number
+                       DISPLAY "错误: 余额不足,手续费扣款"
+                       DISPLAY "被拒绝"
+                   ELSE
+                       SUBTRACT Amount FROM PreviousBalance GIVING
+                       NewBalance
+                       DISPLAY "执行手续费扣款操作"
+                   END-IF
+               WHEN OTHER
+                   *> default adjustment is an interest credit
+                   ADD Amount TO PreviousBalance GIVING
+                   NewBalance
+                   DISPLAY "执行利息入账操作"
+           END-EVALUATE.
+
+       OPEN-TXN-OUT-FILE.
+           OPEN EXTEND TxnOutFile
+           IF WS-TxnOut-Status = "35"
+               OPEN OUTPUT TxnOutFile
+           END-IF.
+
+       WRITE-TXN-OUT-RECORD.
+           MOVE WS-Account-Number  TO TO-Account-Number
+           MOVE StatusCode         TO TO-Status-Code
+           MOVE PreviousBalance    TO TO-Previous-Balance
+           MOVE Amount             TO TO-Amount
+           MOVE NewBalance         TO TO-New-Balance
+           MOVE WS-Txn-Result      TO TO-Result
+           MOVE WS-Counterparty-Account TO TO-Counterparty-Account
+           WRITE TRANSACTION-OUTPUT-RECORD.
+
+       OPEN-AUDIT-LOG-FILE.
+           OPEN EXTEND AuditLogFile
+           IF WS-Audit-Status = "35"
+               OPEN OUTPUT AuditLogFile
+           END-IF.
+
+       WRITE-AUDIT-LOG-RECORD.
+           MOVE WS-Run-Id          TO AL-Run-Id
+           MOVE FUNCTION CURRENT-DATE TO AL-Timestamp
+           MOVE WS-Account-Number  TO AL-Account-Number
+           MOVE StatusCode         TO AL-Status-Code
+           MOVE Amount             TO AL-Amount
+           MOVE PreviousBalance    TO AL-Old-Balance
+           MOVE NewBalance         TO AL-New-Balance
+           MOVE WS-Txn-Result      TO AL-Result
+           MOVE WS-Counterparty-Account TO AL-Counterparty-Account
+           WRITE AUDIT-LOG-RECORD.
+
+       OPEN-ACCOUNT-MASTER.
+           OPEN I-O AccountMasterFile
+           IF WS-AM-Status = "35"
+               OPEN OUTPUT AccountMasterFile
+               CLOSE AccountMasterFile
+               OPEN I-O AccountMasterFile
+           END-IF.
+
+       READ-ACCOUNT-MASTER.
+           MOVE WS-Account-Number TO AM-Account-Number
+           READ AccountMasterFile
+               INVALID KEY
+                   MOVE "Y" TO WS-Account-Is-New
+                   MOVE 0 TO AM-Balance
+                   MOVE 0 TO PreviousBalance
+               NOT INVALID KEY
+                   MOVE "N" TO WS-Account-Is-New
+                   MOVE AM-Balance TO PreviousBalance
+           END-READ.
+
+       WRITE-ACCOUNT-MASTER.
+           MOVE WS-Account-Number TO AM-Account-Number
+           MOVE NewBalance TO AM-Balance
+           IF WS-Account-Is-New = "Y"
+               WRITE ACCOUNT-MASTER-RECORD
+           ELSE
+               REWRITE ACCOUNT-MASTER-RECORD
+           END-IF.
