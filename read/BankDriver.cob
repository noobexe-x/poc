@@ -0,0 +1,120 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BankDriver.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ProbeFile ASSIGN TO "PROBEFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Probe-Status.
+
+           SELECT DriverParmFile ASSIGN TO "BANKCALC.PARM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Parm-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ProbeFile.
+       01 ProbeRecord             PIC X(100).
+
+       FD DriverParmFile.
+       01 DriverParmRecord        PIC X(30).
+
+       WORKING-STORAGE SECTION.
+       01 WS-Candidate-Name       PIC X(20).
+       01 WS-Probe-Status         PIC XX VALUE "00".
+       01 WS-Parm-Status          PIC XX VALUE "00".
+
+       01 WS-Run-Num               PIC 99 VALUE 1.
+       01 WS-Seg-Num               PIC 9(4).
+       01 WS-Run-Found-Any         PIC X.
+       01 WS-Missing-Run-Streak    PIC 9 VALUE 0.
+       01 WS-Missing-Seg-Streak    PIC 9 VALUE 0.
+       01 WS-Files-Processed       PIC 9(5) VALUE 0.
+
+       PROCEDURE DIVISION.
+       BEGIN.
+           *> the run/segment numbers baked into "input_NN_NNNN.txt"
+           *> imply a whole family of these land each day; since there
+           *> is no portable COBOL directory-listing facility
+           *> available, probe for them by run and segment number
+           *> instead of requiring the ASSIGN clause to be hand-edited
+           *> per file.
+           *> WS-Run-Num is PIC 99, so it can never actually exceed 99;
+           *> termination relies solely on the 3-consecutive-missing-run
+           *> streak below, not on a numeric ceiling here.
+           PERFORM UNTIL WS-Missing-Run-Streak >= 3
+               PERFORM PROCESS-ONE-RUN
+               ADD 1 TO WS-Run-Num
+           END-PERFORM
+
+           IF WS-Files-Processed > 0
+               CALL "BankCalcFinish"
+           END-IF
+
+           DISPLAY "驱动程序完成,共处理文件数: "
+               WS-Files-Processed
+
+           GOBACK.
+
+       PROCESS-ONE-RUN.
+           MOVE "N" TO WS-Run-Found-Any
+           MOVE 0 TO WS-Missing-Seg-Streak
+           MOVE 1 TO WS-Seg-Num
+           *> a run's segments are not guaranteed to start contiguous
+           *> from 1 - the backlog's own example, input_01_0005.txt,
+           *> implies segments 0001-0004 can be entirely absent that
+           *> day - so giving up after only 3 consecutive misses
+           *> starting from segment 1 could walk right past a real
+           *> file without ever reaching it. The first 50 segments of
+           *> every run are always probed in full regardless of the
+           *> streak; past segment 50 the streak is what stops the
+           *> probe (WS-Seg-Num is PIC 9(4), so it can never actually
+           *> exceed 9999, which is not a meaningful ceiling on its
+           *> own).
+           PERFORM UNTIL WS-Seg-Num > 50
+                   AND WS-Missing-Seg-Streak >= 3
+               PERFORM BUILD-CANDIDATE-NAME
+               PERFORM PROBE-CANDIDATE-FILE
+               IF WS-Probe-Status = "00"
+                   MOVE "Y" TO WS-Run-Found-Any
+                   MOVE 0 TO WS-Missing-Seg-Streak
+                   PERFORM PROCESS-CANDIDATE-FILE
+               ELSE
+                   ADD 1 TO WS-Missing-Seg-Streak
+               END-IF
+               ADD 1 TO WS-Seg-Num
+           END-PERFORM
+
+           IF WS-Run-Found-Any = "Y"
+               MOVE 0 TO WS-Missing-Run-Streak
+           ELSE
+               ADD 1 TO WS-Missing-Run-Streak
+           END-IF.
+
+       BUILD-CANDIDATE-NAME.
+           MOVE SPACES TO WS-Candidate-Name
+           STRING "input_" WS-Run-Num "_" WS-Seg-Num
+               ".txt" DELIMITED BY SIZE INTO WS-Candidate-Name.
+
+       PROBE-CANDIDATE-FILE.
+           *> the IBM COBOL dialect resolves ASSIGN TO a data-name only
+           *> through environment-variable filename mapping, not by
+           *> reading the data item's content at OPEN time, so the
+           *> candidate name has to be handed to ProbeFile through the
+           *> PROBEFILE environment variable rather than read out of
+           *> WS-Candidate-Name directly at OPEN.
+           DISPLAY "PROBEFILE" UPON ENVIRONMENT-NAME
+           DISPLAY WS-Candidate-Name UPON ENVIRONMENT-VALUE
+           OPEN INPUT ProbeFile
+           IF WS-Probe-Status = "00"
+               CLOSE ProbeFile
+           END-IF.
+
+       PROCESS-CANDIDATE-FILE.
+           DISPLAY "处理文件: " WS-Candidate-Name
+           OPEN OUTPUT DriverParmFile
+           WRITE DriverParmRecord FROM WS-Candidate-Name
+           CLOSE DriverParmFile
+           CALL "BankCalc"
+           ADD 1 TO WS-Files-Processed.
